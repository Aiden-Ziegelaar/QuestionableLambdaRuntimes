@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. greet-recon.
+
+      * Daily reconciliation: compares the patron extract against the
+      * greeting output file and reports any patron ID with no
+      * greeting record, broken out by why - opted out, flagged for
+      * a truncated name, or an unexplained gap - so ops can close
+      * the loop every morning instead of waiting for a complaint.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATRON-FILE ASSIGN TO "PATRONIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PATRON-STATUS.
+
+           SELECT GREETING-FILE ASSIGN TO "GREETOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GREETING-STATUS.
+
+           SELECT SKIP-FILE ASSIGN TO "SKIPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SKIP-STATUS.
+
+           SELECT PATRON-EXCEPTION-FILE ASSIGN TO "PTRUNCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PTEXC-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATRON-FILE.
+           COPY "patron-record.cpy".
+
+       FD  GREETING-FILE.
+           COPY "greeting-output.cpy".
+
+       FD  SKIP-FILE.
+           COPY "skip-record.cpy".
+
+       FD  PATRON-EXCEPTION-FILE.
+           COPY "patron-exception-record.cpy".
+
+       FD  RECON-REPORT-FILE.
+           COPY "recon-report-record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-PATRON-STATUS             PIC XX.
+       01  WS-GREETING-STATUS           PIC XX.
+       01  WS-SKIP-STATUS               PIC XX.
+       01  WS-PTEXC-STATUS              PIC XX.
+       01  WS-RECON-STATUS              PIC XX.
+       01  WS-EOF-FLAG                  PIC X VALUE 'N'.
+           88  END-OF-PATRON-FILE           VALUE 'Y'.
+
+       01  WS-GREETED-COUNT             PIC 9(4) VALUE 0.
+       01  WS-GREETED-TABLE.
+           05  WS-GREETED-ID OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-GREETED-COUNT
+                   INDEXED BY WS-GREETED-IDX
+                   PIC X(10).
+
+       01  WS-SKIPPED-COUNT             PIC 9(4) VALUE 0.
+       01  WS-SKIPPED-TABLE.
+           05  WS-SKIPPED-ID OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-SKIPPED-COUNT
+                   INDEXED BY WS-SKIPPED-IDX
+                   PIC X(10).
+
+       01  WS-TRUNC-COUNT               PIC 9(4) VALUE 0.
+       01  WS-TRUNC-TABLE.
+           05  WS-TRUNC-ID OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-TRUNC-COUNT
+                   INDEXED BY WS-TRUNC-IDX
+                   PIC X(10).
+
+       01  WS-FOUND-FLAG                PIC X VALUE 'N'.
+           88  ID-FOUND                     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-GREETED-TABLE
+           PERFORM LOAD-SKIPPED-TABLE
+           PERFORM LOAD-TRUNC-TABLE
+           PERFORM READ-PATRON-FILE
+           PERFORM UNTIL END-OF-PATRON-FILE
+               PERFORM RECONCILE-PATRON
+               PERFORM READ-PATRON-FILE
+           END-PERFORM
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT PATRON-FILE
+           IF WS-PATRON-STATUS NOT = '00'
+               DISPLAY "GREET-RECON: UNABLE TO OPEN PATRONIN, STATUS="
+                   WS-PATRON-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECON-REPORT-FILE
+           IF WS-RECON-STATUS NOT = '00'
+               DISPLAY "GREET-RECON: UNABLE TO OPEN RECONRPT, STATUS="
+                   WS-RECON-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-GREETED-TABLE.
+           OPEN INPUT GREETING-FILE
+           IF WS-GREETING-STATUS NOT = '00'
+               DISPLAY "GREET-RECON: UNABLE TO OPEN GREETOUT, STATUS="
+                   WS-GREETING-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-GREETING-STATUS = '10'
+               READ GREETING-FILE
+                   AT END
+                       MOVE '10' TO WS-GREETING-STATUS
+                   NOT AT END
+                       IF WS-GREETED-COUNT >= 9999
+                           DISPLAY "GREET-RECON: GREETOUT EXCEEDS "
+                               "9999 ROWS - INCREASE TABLE CAPACITY"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-GREETED-COUNT
+                       MOVE GRTOUT-PATRON-ID
+                           TO WS-GREETED-ID(WS-GREETED-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE GREETING-FILE.
+
+       LOAD-SKIPPED-TABLE.
+           OPEN INPUT SKIP-FILE
+           IF WS-SKIP-STATUS NOT = '00'
+               DISPLAY "GREET-RECON: UNABLE TO OPEN SKIPLOG, STATUS="
+                   WS-SKIP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-SKIP-STATUS = '10'
+               READ SKIP-FILE
+                   AT END
+                       MOVE '10' TO WS-SKIP-STATUS
+                   NOT AT END
+                       IF WS-SKIPPED-COUNT >= 9999
+                           DISPLAY "GREET-RECON: SKIPLOG EXCEEDS "
+                               "9999 ROWS - INCREASE TABLE CAPACITY"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-SKIPPED-COUNT
+                       MOVE SKIP-PATRON-ID
+                           TO WS-SKIPPED-ID(WS-SKIPPED-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE SKIP-FILE.
+
+       LOAD-TRUNC-TABLE.
+           OPEN INPUT PATRON-EXCEPTION-FILE
+           IF WS-PTEXC-STATUS NOT = '00'
+               DISPLAY
+                   "GREET-RECON: UNABLE TO OPEN PTRUNCLOG, STATUS="
+                   WS-PTEXC-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-PTEXC-STATUS = '10'
+               READ PATRON-EXCEPTION-FILE
+                   AT END
+                       MOVE '10' TO WS-PTEXC-STATUS
+                   NOT AT END
+                       IF WS-TRUNC-COUNT >= 9999
+                           DISPLAY "GREET-RECON: PTRUNCLOG EXCEEDS "
+                               "9999 ROWS - INCREASE TABLE CAPACITY"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-TRUNC-COUNT
+                       MOVE PTEXC-PATRON-ID
+                           TO WS-TRUNC-ID(WS-TRUNC-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE PATRON-EXCEPTION-FILE.
+
+       READ-PATRON-FILE.
+           READ PATRON-FILE
+               AT END
+                   SET END-OF-PATRON-FILE TO TRUE
+           END-READ.
+
+      * A truncated name still gets a GREETING-FILE row (handler always
+      * produces *something*, just with the name cut short), so it
+      * would never surface if the truncation check only ran for
+      * patrons missing from GREETOUT.  Check it first and
+      * independently, since a truncated greeting is itself the
+      * exception worth reporting regardless of whether a greeting
+      * record also exists for that patron.
+       RECONCILE-PATRON.
+           PERFORM SEARCH-TRUNC-TABLE
+           IF ID-FOUND
+               PERFORM WRITE-RECON-LINE-TRUNCATED
+           ELSE
+               PERFORM SEARCH-GREETED-TABLE
+               IF NOT ID-FOUND
+                   PERFORM SEARCH-SKIPPED-TABLE
+                   IF ID-FOUND
+                       PERFORM WRITE-RECON-LINE-OPT-OUT
+                   ELSE
+                       PERFORM WRITE-RECON-LINE-UNEXPLAINED
+                   END-IF
+               END-IF
+           END-IF.
+
+       SEARCH-GREETED-TABLE.
+           MOVE 'N' TO WS-FOUND-FLAG
+           IF WS-GREETED-COUNT > 0
+               SET WS-GREETED-IDX TO 1
+               SEARCH WS-GREETED-ID
+                   AT END
+                       CONTINUE
+                   WHEN WS-GREETED-ID(WS-GREETED-IDX) = PATRON-ID
+                       SET ID-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+
+       SEARCH-SKIPPED-TABLE.
+           MOVE 'N' TO WS-FOUND-FLAG
+           IF WS-SKIPPED-COUNT > 0
+               SET WS-SKIPPED-IDX TO 1
+               SEARCH WS-SKIPPED-ID
+                   AT END
+                       CONTINUE
+                   WHEN WS-SKIPPED-ID(WS-SKIPPED-IDX) = PATRON-ID
+                       SET ID-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+
+       SEARCH-TRUNC-TABLE.
+           MOVE 'N' TO WS-FOUND-FLAG
+           IF WS-TRUNC-COUNT > 0
+               SET WS-TRUNC-IDX TO 1
+               SEARCH WS-TRUNC-ID
+                   AT END
+                       CONTINUE
+                   WHEN WS-TRUNC-ID(WS-TRUNC-IDX) = PATRON-ID
+                       SET ID-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+
+       WRITE-RECON-LINE-OPT-OUT.
+           MOVE SPACES TO RECON-REPORT-RECORD
+           MOVE PATRON-ID TO RECON-PATRON-ID
+           MOVE 'OPT-OUT SKIP' TO RECON-REASON
+           WRITE RECON-REPORT-RECORD.
+
+       WRITE-RECON-LINE-TRUNCATED.
+           MOVE SPACES TO RECON-REPORT-RECORD
+           MOVE PATRON-ID TO RECON-PATRON-ID
+           MOVE 'TRUNCATION EXCEPTION' TO RECON-REASON
+           WRITE RECON-REPORT-RECORD.
+
+       WRITE-RECON-LINE-UNEXPLAINED.
+           MOVE SPACES TO RECON-REPORT-RECORD
+           MOVE PATRON-ID TO RECON-PATRON-ID
+           MOVE 'UNEXPLAINED GAP' TO RECON-REASON
+           WRITE RECON-REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE PATRON-FILE RECON-REPORT-FILE.
+
+       END PROGRAM greet-recon.
