@@ -1,18 +1,245 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. handler.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY "audit-record.cpy".
+
+       FD  EXCEPTION-FILE.
+           COPY "exception-record.cpy".
+
        WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS              PIC XX.
+       01  WS-AUDIT-FILE-OPEN           PIC X VALUE 'N'.
+           88  AUDIT-FILE-OPEN              VALUE 'Y'.
+
+       01  WS-EXCEPTION-STATUS          PIC XX.
+       01  WS-EXCEPTION-FILE-OPEN       PIC X VALUE 'N'.
+           88  EXCEPTION-FILE-OPEN          VALUE 'Y'.
+
+           COPY "greeting-templates.cpy".
+
+       01  WS-TEMPLATE-IDX              PIC 9.
+       01  WS-SALUTATION                PIC X(15).
+       01  WS-PUNCTUATION               PIC X(1).
+
+           COPY "name-case-table.cpy".
+
+       01  WS-NORMALIZED-NAME           PIC X(100).
+       01  WS-NAME-IDX                  PIC 999.
+       01  WS-ONE-CHAR                  PIC X(1).
+       01  WS-CHAR-TALLY                PIC 9.
+       01  WS-AT-WORD-START             PIC X VALUE 'Y'.
+           88  AT-WORD-START                VALUE 'Y'.
+       01  WS-EFFECTIVE-NAME-LENGTH     PIC 999.
+       01  WS-SANITIZED-NAME            PIC X(100).
+       01  WS-SANITIZED-LEN             PIC 999.
 
        LINKAGE SECTION.
-       01  OUTPUT-STRING            PIC X(100).
-       01  INPUT-STRING             PIC X(40).
+       01  INPUT-NAME-LENGTH        PIC 9(3).
+       01  INPUT-NAME-TEXT          PIC X(100).
+       01  OUTPUT-STRING            PIC X(120).
+       01  RETURN-STATUS            PIC X(2).
+           88  GREETING-OK              VALUE '00'.
+           88  GREETING-NAME-TRUNCATED  VALUE '01'.
+       01  LANGUAGE-CODE            PIC X(2).
 
-       PROCEDURE DIVISION USING INPUT-STRING OUTPUT-STRING.
+       PROCEDURE DIVISION USING INPUT-NAME-LENGTH INPUT-NAME-TEXT
+               OUTPUT-STRING RETURN-STATUS LANGUAGE-CODE.
 
-      * Construct greeting message
-           STRING 'Hello ' INPUT-STRING DELIMITED BY X'00' '!'
-               INTO OUTPUT-STRING
+       MAIN-LOGIC.
+           PERFORM CHECK-FOR-TRUNCATION
+           PERFORM NORMALIZE-NAME
+           PERFORM SANITIZE-NAME
+           PERFORM LOOKUP-GREETING-TEMPLATE
+           PERFORM BUILD-GREETING
+           PERFORM WRITE-AUDIT-RECORD
+           IF GREETING-NAME-TRUNCATED
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF
            GOBACK.
 
+       LOOKUP-GREETING-TEMPLATE.
+      * Default to the English template, then look for a row that
+      * matches the caller's LANGUAGE-CODE.
+           MOVE GT-SALUTATION(1) TO WS-SALUTATION
+           MOVE GT-PUNCTUATION(1) TO WS-PUNCTUATION
+           PERFORM VARYING WS-TEMPLATE-IDX FROM 1 BY 1
+                   UNTIL WS-TEMPLATE-IDX > 3
+               IF GT-LANGUAGE-CODE(WS-TEMPLATE-IDX) = LANGUAGE-CODE
+                   MOVE GT-SALUTATION(WS-TEMPLATE-IDX) TO WS-SALUTATION
+                   MOVE GT-PUNCTUATION(WS-TEMPLATE-IDX)
+                       TO WS-PUNCTUATION
+                   MOVE 4 TO WS-TEMPLATE-IDX
+               END-IF
+           END-PERFORM.
+
+       CHECK-FOR-TRUNCATION.
+      * A name whose reported length fills INPUT-NAME-TEXT to
+      * capacity may have been cut off before it ever reached us.
+      * INPUT-NAME-LENGTH is caller-supplied, so clamp the length we
+      * actually use below to the physical capacity of
+      * INPUT-NAME-TEXT/WS-NORMALIZED-NAME - a caller reporting more
+      * than 100 must not push us past the end of our own
+      * working-storage.
+           IF INPUT-NAME-LENGTH >= 100
+               SET GREETING-NAME-TRUNCATED TO TRUE
+               MOVE 100 TO WS-EFFECTIVE-NAME-LENGTH
+           ELSE
+               SET GREETING-OK TO TRUE
+               MOVE INPUT-NAME-LENGTH TO WS-EFFECTIVE-NAME-LENGTH
+           END-IF.
+
+      * Fold the raw name to lower case using the Latin-1 case-fold
+      * table (covers ASCII and the accented letters used in patron
+      * names), then re-capitalize the first letter of every word so
+      * a name that arrived in ALL CAPS, all lower case, or with
+      * accented letters prints in proper title case.  The original
+      * INPUT-NAME-TEXT is left untouched since the audit and
+      * exception logs record the name as it was actually received.
+      * Word starts are re-capitalized on SPACE, '-', or an apostrophe
+      * (so "o'malley" title-cases to "O'Malley" the same way a
+      * hyphenated name does).  Any other non-letter character (a
+      * digit, a parenthesis, an ampersand, ...) is passed through
+      * without disturbing WS-AT-WORD-START, so a run like "3M" or
+      * "(Smith)" doesn't lose the capitalization of the letter that
+      * follows it.
+       NORMALIZE-NAME.
+           MOVE INPUT-NAME-TEXT TO WS-NORMALIZED-NAME
+           INSPECT WS-NORMALIZED-NAME
+               CONVERTING WS-CASE-UPPER-CHARS TO WS-CASE-LOWER-CHARS
+           MOVE 'Y' TO WS-AT-WORD-START
+           PERFORM VARYING WS-NAME-IDX FROM 1 BY 1
+                   UNTIL WS-NAME-IDX > WS-EFFECTIVE-NAME-LENGTH
+               MOVE WS-NORMALIZED-NAME(WS-NAME-IDX:1) TO WS-ONE-CHAR
+               IF WS-ONE-CHAR = SPACE OR WS-ONE-CHAR = '-'
+                       OR WS-ONE-CHAR = ''''
+                   MOVE 'Y' TO WS-AT-WORD-START
+               ELSE
+                   MOVE 0 TO WS-CHAR-TALLY
+                   INSPECT WS-CASE-LOWER-CHARS
+                       TALLYING WS-CHAR-TALLY FOR ALL WS-ONE-CHAR
+                   IF WS-CHAR-TALLY > 0
+                       IF AT-WORD-START
+                           INSPECT WS-ONE-CHAR
+                               CONVERTING WS-CASE-LOWER-CHARS
+                                   TO WS-CASE-UPPER-CHARS
+                           MOVE WS-ONE-CHAR
+                               TO WS-NORMALIZED-NAME(WS-NAME-IDX:1)
+                       END-IF
+                       MOVE 'N' TO WS-AT-WORD-START
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      * Strip characters that would break the HTML template the
+      * welcome slip is merged into downstream - ampersand, angle
+      * brackets, and quotes - out of the name that feeds
+      * BUILD-GREETING, instead of blanking them, so "Jerry's" doesn't
+      * come out the other side as the two fragments "Jerry" and "s".
+      * Dropping a stripped character but keeping the space(s) next to
+      * it (e.g. "Smith & Sons") would leave a double space behind, so
+      * a stripped character also swallows one adjacent space - the
+      * one that follows it, or if it's the last character kept, the
+      * one before it - rather than being emitted on its own.  The
+      * audit trail still records the name exactly as it was received,
+      * unsanitized.
+       SANITIZE-NAME.
+           MOVE SPACES TO WS-SANITIZED-NAME
+           MOVE 0 TO WS-SANITIZED-LEN
+           PERFORM VARYING WS-NAME-IDX FROM 1 BY 1
+                   UNTIL WS-NAME-IDX > WS-EFFECTIVE-NAME-LENGTH
+               MOVE WS-NORMALIZED-NAME(WS-NAME-IDX:1) TO WS-ONE-CHAR
+               IF WS-ONE-CHAR = '&' OR WS-ONE-CHAR = '<'
+                       OR WS-ONE-CHAR = '>' OR WS-ONE-CHAR = '"'
+                       OR WS-ONE-CHAR = ''''
+                   IF WS-NAME-IDX < WS-EFFECTIVE-NAME-LENGTH
+                       AND WS-NORMALIZED-NAME(WS-NAME-IDX + 1:1) = SPACE
+                       ADD 1 TO WS-NAME-IDX
+                   ELSE
+                       IF WS-SANITIZED-LEN > 0
+                           AND WS-SANITIZED-NAME(WS-SANITIZED-LEN:1)
+                               = SPACE
+                           SUBTRACT 1 FROM WS-SANITIZED-LEN
+                       END-IF
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-SANITIZED-LEN
+                   MOVE WS-ONE-CHAR
+                       TO WS-SANITIZED-NAME(WS-SANITIZED-LEN:1)
+               END-IF
+           END-PERFORM
+           MOVE WS-SANITIZED-NAME TO WS-NORMALIZED-NAME.
+
+       BUILD-GREETING.
+      * Construct greeting message using the resolved language
+      * template.  WS-SANITIZED-LEN lets us STRING in exactly the
+      * significant part of the sanitized name, with no fixed-width
+      * padding left dangling in front of the punctuation.  A name
+      * left with nothing after sanitizing (every character was
+      * unsafe) skips straight to the punctuation rather than taking
+      * a zero-length reference modification, which COBOL disallows.
+           MOVE SPACES TO OUTPUT-STRING
+           IF WS-SANITIZED-LEN > 0
+               STRING FUNCTION TRIM(WS-SALUTATION) DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       WS-NORMALIZED-NAME(1:WS-SANITIZED-LEN)
+                           DELIMITED BY SIZE
+                       WS-PUNCTUATION DELIMITED BY SIZE
+                   INTO OUTPUT-STRING
+           ELSE
+               STRING FUNCTION TRIM(WS-SALUTATION) DELIMITED BY SIZE
+                       WS-PUNCTUATION DELIMITED BY SIZE
+                   INTO OUTPUT-STRING
+           END-IF.
+
+      * Closed again immediately after the WRITE (rather than left
+      * open for the whole batch run) so a crash mid-run can only ever
+      * lose the record currently in flight, not every buffered
+      * record since the file was first opened - the checkpoint/
+      * restart design depends on EXCPTLOG/AUDITLOG being durable up
+      * to the point a checkpoint claims.  The OPEN EXTEND/fallback-
+      * OPEN OUTPUT idiom below then reopens it on the next call.
+       WRITE-EXCEPTION-RECORD.
+           IF NOT EXCEPTION-FILE-OPEN
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXCEPTION-STATUS NOT = '00'
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+               SET EXCEPTION-FILE-OPEN TO TRUE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO EXCEPTION-TIMESTAMP
+           MOVE INPUT-NAME-TEXT TO EXCEPTION-INPUT-STRING
+           MOVE 'NAME TRUNCATED AT 100 CHARS' TO EXCEPTION-REASON
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTION-FILE
+           MOVE 'N' TO WS-EXCEPTION-FILE-OPEN.
+
+       WRITE-AUDIT-RECORD.
+           IF NOT AUDIT-FILE-OPEN
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS NOT = '00'
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               SET AUDIT-FILE-OPEN TO TRUE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE INPUT-NAME-TEXT TO AUDIT-INPUT-STRING
+           MOVE OUTPUT-STRING TO AUDIT-OUTPUT-STRING
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE
+           MOVE 'N' TO WS-AUDIT-FILE-OPEN.
+
        END PROGRAM handler.
