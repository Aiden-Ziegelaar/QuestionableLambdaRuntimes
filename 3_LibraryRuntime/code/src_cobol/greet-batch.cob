@@ -0,0 +1,415 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. greet-batch.
+
+      * Batch driver for the nightly welcome-greeting run.  Reads the
+      * patron extract sequentially and calls handler once per record,
+      * writing every greeting to a single output file in one job
+      * step instead of one Lambda invocation per patron.  handler
+      * takes a length-prefixed name (INPUT-NAME-LENGTH plus a
+      * INPUT-NAME-TEXT area) rather than a fixed-width field, so this
+      * driver computes each patron's actual name length before the
+      * call.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATRON-FILE ASSIGN TO "PATRONIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PATRON-STATUS.
+
+           SELECT GREETING-FILE ASSIGN TO "GREETOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GREETING-STATUS.
+
+           SELECT PREFERENCES-FILE ASSIGN TO "PATRONPREFS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PREFS-STATUS.
+
+           SELECT SKIP-FILE ASSIGN TO "SKIPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SKIP-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT PATRON-EXCEPTION-FILE ASSIGN TO "PTRUNCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PTEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATRON-FILE.
+           COPY "patron-record.cpy".
+
+       FD  GREETING-FILE.
+           COPY "greeting-output.cpy".
+
+       FD  PREFERENCES-FILE.
+           COPY "preferences-record.cpy".
+
+       FD  SKIP-FILE.
+           COPY "skip-record.cpy".
+
+       FD  CHECKPOINT-FILE.
+           COPY "checkpoint-record.cpy".
+
+       FD  PATRON-EXCEPTION-FILE.
+           COPY "patron-exception-record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-PATRON-STATUS             PIC XX.
+       01  WS-GREETING-STATUS           PIC XX.
+       01  WS-PREFS-STATUS              PIC XX.
+       01  WS-SKIP-STATUS               PIC XX.
+       01  WS-CKPT-STATUS               PIC XX.
+       01  WS-PTEXC-STATUS              PIC XX.
+       01  WS-EOF-FLAG                  PIC X VALUE 'N'.
+           88  END-OF-PATRON-FILE           VALUE 'Y'.
+       01  WS-OUTPUT-STRING             PIC X(120).
+       01  WS-PATRON-NAME-TRIMMED       PIC X(100).
+       01  WS-PATRON-NAME-LENGTH        PIC 9(3).
+       01  WS-RETURN-STATUS             PIC X(2).
+       01  WS-OPTED-OUT                 PIC X VALUE 'N'.
+           88  PATRON-OPTED-OUT             VALUE 'Y'.
+
+       01  WS-CKPT-INTERVAL-TEXT         PIC X(9).
+       01  WS-CKPT-INTERVAL-CANDIDATE    PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL        PIC 9(4) VALUE 0100.
+       01  WS-PROCESSED-COUNT            PIC 9(8) VALUE 0.
+       01  WS-RESUME-PATRON-ID           PIC X(10) VALUE SPACES.
+       01  WS-PREVIOUS-PATRON-ID         PIC X(10) VALUE SPACES.
+       01  WS-RESUMING                   PIC X VALUE 'N'.
+           88  RESUMING-FROM-CHECKPOINT      VALUE 'Y'.
+       01  WS-CKPT-FILE-NAME             PIC X(8) VALUE "CKPTFILE".
+       01  WS-CKPT-DELETE-RC             PIC S9(9) COMP-5.
+
+       01  WS-PREFS-COUNT                PIC 9(4) VALUE 0.
+       01  WS-PREFS-TABLE.
+           05  WS-PREFS-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-PREFS-COUNT
+                   INDEXED BY WS-PREFS-IDX.
+               10  WS-PREFS-ID          PIC X(10).
+               10  WS-PREFS-DNC         PIC X(1).
+       01  WS-PREFS-FOUND                PIC X VALUE 'N'.
+           88  PREFS-FOUND                  VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+      * The checkpoint has to be loaded before the output files are
+      * opened, since a resumed run needs to know to append to
+      * GREETING-FILE/SKIP-FILE/PATRON-EXCEPTION-FILE instead of
+      * truncating the already-confirmed records they hold.
+           PERFORM LOAD-CHECKPOINT
+           PERFORM OPEN-FILES
+           PERFORM INITIALIZE-CHECKPOINT-INTERVAL
+           PERFORM LOAD-PREFERENCES
+           PERFORM READ-PATRON-FILE
+           PERFORM UNTIL END-OF-PATRON-FILE
+               PERFORM PROCESS-PATRON-IF-NEEDED
+               PERFORM READ-PATRON-FILE
+           END-PERFORM
+           PERFORM DELETE-CHECKPOINT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT PATRON-FILE
+           IF WS-PATRON-STATUS NOT = '00'
+               DISPLAY "GREET-BATCH: UNABLE TO OPEN PATRONIN, STATUS="
+                   WS-PATRON-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM OPEN-GREETING-FILE
+           PERFORM OPEN-SKIP-FILE
+           PERFORM OPEN-PATRON-EXCEPTION-FILE.
+
+      * A fresh run starts these files clean; a resumed run appends,
+      * the same OPEN EXTEND/fallback-OPEN OUTPUT idiom handler.cob
+      * uses for AUDIT-FILE/EXCEPTION-FILE, so restarting mid-file
+      * doesn't wipe out greetings/skips/exceptions already confirmed
+      * before the interruption.
+       OPEN-GREETING-FILE.
+           IF RESUMING-FROM-CHECKPOINT
+               OPEN EXTEND GREETING-FILE
+               IF WS-GREETING-STATUS NOT = '00'
+                   OPEN OUTPUT GREETING-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT GREETING-FILE
+           END-IF
+           IF WS-GREETING-STATUS NOT = '00'
+               DISPLAY "GREET-BATCH: UNABLE TO OPEN GREETOUT, STATUS="
+                   WS-GREETING-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       OPEN-SKIP-FILE.
+           IF RESUMING-FROM-CHECKPOINT
+               OPEN EXTEND SKIP-FILE
+               IF WS-SKIP-STATUS NOT = '00'
+                   OPEN OUTPUT SKIP-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SKIP-FILE
+           END-IF
+           IF WS-SKIP-STATUS NOT = '00'
+               DISPLAY "GREET-BATCH: UNABLE TO OPEN SKIPLOG, STATUS="
+                   WS-SKIP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       OPEN-PATRON-EXCEPTION-FILE.
+           IF RESUMING-FROM-CHECKPOINT
+               OPEN EXTEND PATRON-EXCEPTION-FILE
+               IF WS-PTEXC-STATUS NOT = '00'
+                   OPEN OUTPUT PATRON-EXCEPTION-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PATRON-EXCEPTION-FILE
+           END-IF
+           IF WS-PTEXC-STATUS NOT = '00'
+               DISPLAY "GREET-BATCH: UNABLE TO OPEN PTRUNCLOG, STATUS="
+                   WS-PTEXC-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * The checkpoint interval is configurable via an environment
+      * variable so ops can tune it per run without a recompile.
+      * ACCEPT FROM ENVIRONMENT left-justifies the value into
+      * WS-CKPT-INTERVAL-TEXT, so an override shorter than the field
+      * (e.g. "50") comes in space-padded on the right and fails a
+      * straight IS NUMERIC class test - FUNCTION TEST-NUMVAL/NUMVAL
+      * tolerate that padding and right-justify the result properly.
+      * WS-CKPT-INTERVAL-TEXT/WS-CKPT-INTERVAL-CANDIDATE are sized to
+      * 9 digits - wider than the largest value that could ever be
+      * in range (9999) - so a longer override (e.g. "12345") is
+      * captured whole and reaches the range check below instead of
+      * being chopped down to a shorter, in-range-looking number
+      * first.  A value of zero (or anything else out of range) would
+      * divide by zero in MAYBE-WRITE-CHECKPOINT, so it's rejected the
+      * same as a non-numeric or blank value and the compiled-in
+      * default is kept - with a warning either way instead of
+      * silence.
+       INITIALIZE-CHECKPOINT-INTERVAL.
+           ACCEPT WS-CKPT-INTERVAL-TEXT
+               FROM ENVIRONMENT "GREET_CHECKPOINT_INTERVAL"
+           IF WS-CKPT-INTERVAL-TEXT NOT = SPACES
+               IF FUNCTION TEST-NUMVAL(WS-CKPT-INTERVAL-TEXT) NOT = 0
+                   DISPLAY "GREET-BATCH: GREET_CHECKPOINT_INTERVAL '"
+                       WS-CKPT-INTERVAL-TEXT
+                       "' IS NOT NUMERIC - IGNORING OVERRIDE"
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-CKPT-INTERVAL-TEXT)
+                       TO WS-CKPT-INTERVAL-CANDIDATE
+                   IF WS-CKPT-INTERVAL-CANDIDATE > 0
+                           AND WS-CKPT-INTERVAL-CANDIDATE <= 9999
+                       MOVE WS-CKPT-INTERVAL-CANDIDATE
+                           TO WS-CHECKPOINT-INTERVAL
+                   ELSE
+                       DISPLAY
+                           "GREET-BATCH: GREET_CHECKPOINT_INTERVAL '"
+                           WS-CKPT-INTERVAL-TEXT
+                           "' IS OUT OF RANGE - IGNORING OVERRIDE"
+                   END-IF
+               END-IF
+           END-IF.
+
+      * If a checkpoint survives from a prior, interrupted run, pick
+      * up right after the last patron key it confirmed processed.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-LAST-PATRON-ID TO WS-RESUME-PATRON-ID
+                       SET RESUMING-FROM-CHECKPOINT TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Skip-checking against the checkpoint only holds up if
+      * PATRONIN is sorted ascending by PATRON-ID - once one record's
+      * ID clears the checkpoint we stop comparing entirely and trust
+      * every later record is also past it.  READ-PATRON-FILE enforces
+      * that ordering up front and aborts the run rather than silently
+      * re-greeting (or silently re-skipping) patrons on a restart.
+       PROCESS-PATRON-IF-NEEDED.
+           IF RESUMING-FROM-CHECKPOINT
+                   AND PATRON-ID NOT > WS-RESUME-PATRON-ID
+               CONTINUE
+           ELSE
+               MOVE 'N' TO WS-RESUMING
+               PERFORM PROCESS-PATRON
+               PERFORM MAYBE-WRITE-CHECKPOINT
+           END-IF.
+
+       MAYBE-WRITE-CHECKPOINT.
+           ADD 1 TO WS-PROCESSED-COUNT
+           IF FUNCTION MOD(WS-PROCESSED-COUNT, WS-CHECKPOINT-INTERVAL)
+                   = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      * A checkpoint that silently fails to write is worse than no
+      * checkpoint at all - restart would reprocess the whole file
+      * with no signal anything was wrong - so this is held to the
+      * same fail-fast standard as every other file operation here.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "GREET-BATCH: UNABLE TO OPEN CKPTFILE, STATUS="
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE PATRON-ID TO CKPT-LAST-PATRON-ID
+           WRITE CHECKPOINT-RECORD
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "GREET-BATCH: UNABLE TO WRITE CKPTFILE, STATUS="
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+      * The whole file made it through without interruption, so the
+      * checkpoint no longer applies - remove it to keep a rerun of
+      * this job step from starting mid-file.  RC 128 means the file
+      * was never there to begin with (a run short enough to never
+      * hit the checkpoint interval) - that's fine.  Anything else
+      * means a checkpoint that does exist failed to delete, which
+      * would make the next run silently resume from stale state.
+       DELETE-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING WS-CKPT-FILE-NAME
+               RETURNING WS-CKPT-DELETE-RC
+           IF WS-CKPT-DELETE-RC NOT = 0 AND WS-CKPT-DELETE-RC NOT = 128
+               DISPLAY "GREET-BATCH: UNABLE TO DELETE CKPTFILE, RC="
+                   WS-CKPT-DELETE-RC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * Do-not-contact preferences are few enough to hold in memory,
+      * so we load them once up front and look patrons up by scanning
+      * the table - the same approach used for the greeting templates.
+       LOAD-PREFERENCES.
+           OPEN INPUT PREFERENCES-FILE
+           IF WS-PREFS-STATUS NOT = '00'
+               DISPLAY
+                   "GREET-BATCH: UNABLE TO OPEN PATRONPREFS, STATUS="
+                   WS-PREFS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-PREFS-STATUS = '10'
+               READ PREFERENCES-FILE
+                   AT END
+                       MOVE '10' TO WS-PREFS-STATUS
+                   NOT AT END
+                       IF WS-PREFS-COUNT >= 9999
+                           DISPLAY "GREET-BATCH: PATRONPREFS EXCEEDS "
+                               "9999 ROWS - INCREASE TABLE CAPACITY"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-PREFS-COUNT
+                       MOVE PREF-PATRON-ID
+                           TO WS-PREFS-ID(WS-PREFS-COUNT)
+                       MOVE PREF-DO-NOT-CONTACT
+                           TO WS-PREFS-DNC(WS-PREFS-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE PREFERENCES-FILE.
+
+      * PATRONIN must arrive sorted ascending by PATRON-ID - the
+      * checkpoint/restart logic in PROCESS-PATRON-IF-NEEDED depends
+      * on that ordering to know when it's safe to stop comparing
+      * against the resume point.  Catch a violation here and abort
+      * rather than let it silently re-greet or re-skip patrons.
+       READ-PATRON-FILE.
+           READ PATRON-FILE
+               AT END
+                   SET END-OF-PATRON-FILE TO TRUE
+               NOT AT END
+                   IF WS-PREVIOUS-PATRON-ID NOT = SPACES
+                           AND PATRON-ID NOT > WS-PREVIOUS-PATRON-ID
+                       DISPLAY "GREET-BATCH: PATRONIN NOT IN ASCENDING "
+                           "PATRON-ID ORDER AT " PATRON-ID
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   MOVE PATRON-ID TO WS-PREVIOUS-PATRON-ID
+           END-READ.
+
+       PROCESS-PATRON.
+           PERFORM CHECK-DO-NOT-CONTACT
+           IF PATRON-OPTED-OUT
+               PERFORM WRITE-SKIP-RECORD
+           ELSE
+      * FUNCTION TRIM strips leading as well as trailing spaces, so
+      * the length and the text passed to handler have to come from
+      * the same trimmed field - computing the length from a trimmed
+      * copy of PATRON-NAME but passing the untrimmed PATRON-NAME
+      * itself would desync a leading-space name's length from where
+      * its real characters start.
+               MOVE FUNCTION TRIM(PATRON-NAME) TO WS-PATRON-NAME-TRIMMED
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(PATRON-NAME))
+                   TO WS-PATRON-NAME-LENGTH
+               CALL 'handler' USING WS-PATRON-NAME-LENGTH
+                   WS-PATRON-NAME-TRIMMED
+                   WS-OUTPUT-STRING WS-RETURN-STATUS
+                   PATRON-LANGUAGE-CODE
+               PERFORM WRITE-GREETING-RECORD
+               IF WS-RETURN-STATUS = '01'
+                   PERFORM WRITE-PATRON-EXCEPTION-RECORD
+               END-IF
+           END-IF.
+
+       WRITE-GREETING-RECORD.
+           MOVE PATRON-ID TO GRTOUT-PATRON-ID
+           MOVE FUNCTION CURRENT-DATE TO GRTOUT-TIMESTAMP
+           MOVE WS-OUTPUT-STRING TO GRTOUT-TEXT
+           MOVE PATRON-DELIVERY-CHANNEL TO GRTOUT-DELIVERY-CHANNEL
+           WRITE GREETING-OUTPUT-RECORD.
+
+      * Ties handler's name-only truncation exception back to a
+      * patron ID so the reconciliation report can classify the gap
+      * if this patron's greeting never makes it to GREETING-FILE.
+       WRITE-PATRON-EXCEPTION-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO PTEXC-TIMESTAMP
+           MOVE PATRON-ID TO PTEXC-PATRON-ID
+           MOVE 'NAME TRUNCATED AT 100 CHARS' TO PTEXC-REASON
+           WRITE PATRON-EXCEPTION-RECORD.
+
+       CHECK-DO-NOT-CONTACT.
+           MOVE 'N' TO WS-OPTED-OUT
+           MOVE 'N' TO WS-PREFS-FOUND
+           IF WS-PREFS-COUNT > 0
+               SET WS-PREFS-IDX TO 1
+               SEARCH WS-PREFS-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-PREFS-ID(WS-PREFS-IDX) = PATRON-ID
+                       SET PREFS-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF PREFS-FOUND AND WS-PREFS-DNC(WS-PREFS-IDX) = 'Y'
+               MOVE 'Y' TO WS-OPTED-OUT
+           END-IF.
+
+       WRITE-SKIP-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO SKIP-TIMESTAMP
+           MOVE PATRON-ID TO SKIP-PATRON-ID
+           MOVE 'DO NOT CONTACT' TO SKIP-REASON
+           WRITE SKIP-RECORD.
+
+       CLOSE-FILES.
+           CLOSE PATRON-FILE GREETING-FILE SKIP-FILE
+               PATRON-EXCEPTION-FILE.
+
+       END PROGRAM greet-batch.
