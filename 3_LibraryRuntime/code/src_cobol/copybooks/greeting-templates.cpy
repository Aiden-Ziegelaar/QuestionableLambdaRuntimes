@@ -0,0 +1,14 @@
+      * Greeting phrase templates keyed by language code.  EN is the
+      * fallback used whenever LANGUAGE-CODE doesn't match a row.
+       01  GREETING-TEMPLATE-TABLE.
+           05  FILLER                   PIC X(18) VALUE
+               'ENHello          !'.
+           05  FILLER                   PIC X(18) VALUE
+               'ESHola           !'.
+           05  FILLER                   PIC X(18) VALUE
+               'VIXin chao       !'.
+       01  GREETING-TEMPLATE-ENTRIES REDEFINES GREETING-TEMPLATE-TABLE.
+           05  GREETING-TEMPLATE-ENTRY  OCCURS 3 TIMES.
+               10  GT-LANGUAGE-CODE     PIC X(2).
+               10  GT-SALUTATION        PIC X(15).
+               10  GT-PUNCTUATION       PIC X(1).
