@@ -0,0 +1,11 @@
+      * Structured greeting output record - one row per patron
+      * processed, so the mailer and print-slip jobs downstream have
+      * a real file of who got greeted, how, and with what text.
+       01  GREETING-OUTPUT-RECORD.
+           05  GRTOUT-PATRON-ID         PIC X(10).
+           05  GRTOUT-TIMESTAMP         PIC X(21).
+           05  GRTOUT-TEXT              PIC X(120).
+           05  GRTOUT-DELIVERY-CHANNEL  PIC X(1).
+               88  GRTOUT-CHANNEL-PRINT     VALUE 'P'.
+               88  GRTOUT-CHANNEL-EMAIL     VALUE 'E'.
+               88  GRTOUT-CHANNEL-SMS       VALUE 'S'.
