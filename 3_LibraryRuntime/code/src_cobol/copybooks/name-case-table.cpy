@@ -0,0 +1,32 @@
+      * Case-fold alphabets used to normalize patron names.  Each
+      * table pairs the plain ASCII letters with the accented Latin-1
+      * letters (A-grave through thorn) at the matching position, so
+      * upper/lower conversion covers names like "NUNEZ" or "renee"
+      * the same way it covers plain ASCII ones.  X'D7'/X'F7' (the
+      * multiplication/division signs that fall inside the Latin-1
+      * letter block) are deliberately skipped - they aren't letters,
+      * so they're left out of the case-fold pairing entirely rather
+      * than getting case-converted into each other.
+       01  WS-CASE-UPPER-TABLE.
+           05  FILLER                   PIC X(19) VALUE
+               X'4142434445464748494A4B4C4D4E4F50515253'.
+           05  FILLER                   PIC X(19) VALUE
+               X'5455565758595AC0C1C2C3C4C5C6C7C8C9CACB'.
+           05  FILLER                   PIC X(11) VALUE
+               X'CCCDCECFD0D1D2D3D4D5D6'.
+           05  FILLER                   PIC X(7) VALUE
+               X'D8D9DADBDCDDDE'.
+       01  WS-CASE-UPPER-CHARS REDEFINES WS-CASE-UPPER-TABLE
+                                        PIC X(56).
+
+       01  WS-CASE-LOWER-TABLE.
+           05  FILLER                   PIC X(19) VALUE
+               X'6162636465666768696A6B6C6D6E6F70717273'.
+           05  FILLER                   PIC X(19) VALUE
+               X'7475767778797AE0E1E2E3E4E5E6E7E8E9EAEB'.
+           05  FILLER                   PIC X(11) VALUE
+               X'ECEDEEEFF0F1F2F3F4F5F6'.
+           05  FILLER                   PIC X(7) VALUE
+               X'F8F9FAFBFCFDFE'.
+       01  WS-CASE-LOWER-CHARS REDEFINES WS-CASE-LOWER-TABLE
+                                        PIC X(56).
