@@ -0,0 +1,6 @@
+      * Patron contact-preferences record, keyed by patron ID, used
+      * to honor do-not-contact requests before a greeting is built.
+       01  PREFERENCES-RECORD.
+           05  PREF-PATRON-ID           PIC X(10).
+           05  PREF-DO-NOT-CONTACT      PIC X(1).
+               88  PREF-OPTED-OUT           VALUE 'Y'.
