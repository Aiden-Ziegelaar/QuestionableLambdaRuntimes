@@ -0,0 +1,6 @@
+      * Audit trail record - one row per handler invocation, so a
+      * patron's greeting call can be reconstructed after the fact.
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP          PIC X(21).
+           05  AUDIT-INPUT-STRING       PIC X(100).
+           05  AUDIT-OUTPUT-STRING      PIC X(120).
