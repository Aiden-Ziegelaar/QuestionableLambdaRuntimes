@@ -0,0 +1,7 @@
+      * Exception report record - one row per patron name that filled
+      * INPUT-NAME-TEXT to capacity, so operations can catch truncated
+      * greetings instead of hearing about them from a complaint.
+       01  EXCEPTION-RECORD.
+           05  EXCEPTION-TIMESTAMP      PIC X(21).
+           05  EXCEPTION-INPUT-STRING   PIC X(100).
+           05  EXCEPTION-REASON         PIC X(30).
