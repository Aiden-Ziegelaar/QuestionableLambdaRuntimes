@@ -0,0 +1,6 @@
+      * Daily reconciliation report record - one row per patron ID
+      * in the extract with no corresponding greeting record.
+       01  RECON-REPORT-RECORD.
+           05  RECON-PATRON-ID          PIC X(10).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  RECON-REASON             PIC X(30).
