@@ -0,0 +1,8 @@
+      * Batch-level truncation-exception record, keyed by patron ID
+      * (unlike EXCEPTION-RECORD, which handler writes keyed only by
+      * the raw name it was given) so reconciliation can tie a
+      * truncated name back to a specific patron.
+       01  PATRON-EXCEPTION-RECORD.
+           05  PTEXC-TIMESTAMP          PIC X(21).
+           05  PTEXC-PATRON-ID          PIC X(10).
+           05  PTEXC-REASON             PIC X(30).
