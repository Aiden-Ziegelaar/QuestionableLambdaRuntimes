@@ -0,0 +1,6 @@
+      * Skip log record - one row per patron the batch driver bypassed
+      * without calling handler, and why.
+       01  SKIP-RECORD.
+           05  SKIP-TIMESTAMP           PIC X(21).
+           05  SKIP-PATRON-ID           PIC X(10).
+           05  SKIP-REASON              PIC X(30).
