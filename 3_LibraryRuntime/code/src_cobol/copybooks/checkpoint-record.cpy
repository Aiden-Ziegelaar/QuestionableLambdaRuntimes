@@ -0,0 +1,5 @@
+      * Batch-run checkpoint - the last patron key confirmed fully
+      * processed (greeted or skipped) and written to output, so a
+      * restart can resume instead of reprocessing the whole file.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-PATRON-ID      PIC X(10).
