@@ -0,0 +1,7 @@
+      * Patron extract record - one row per patron in the nightly
+      * welcome-greeting run.
+       01  PATRON-RECORD.
+           05  PATRON-ID                PIC X(10).
+           05  PATRON-NAME              PIC X(100).
+           05  PATRON-LANGUAGE-CODE     PIC X(2).
+           05  PATRON-DELIVERY-CHANNEL  PIC X(1).
